@@ -0,0 +1,208 @@
+       program-id. Program3 as "TablesExercise.Program3".
+
+       environment division.
+       input-output section.
+       file-control.   select cargo-rec
+                       assign to input-path
+                       organization is line sequential.
+
+                       select rates-file
+                       assign to "C:\a\exercise8\rates.txt"
+                       organization is line sequential.
+
+                       select summary-out
+                       assign to output-path
+                       organization is line sequential.
+
+       data division.
+       file section.
+       fd  cargo-rec.
+       01  cargo-record.
+           05  ship-name-in    picture x(20).
+           05  product-in      picture x(10).
+           05  units-in        picture 9(5).
+           05  country-in      picture x(15).
+
+       fd  rates-file.
+       01  rates-record.
+           05  rate-product-in     picture x(10).
+           05  rate-cost-in        picture 99V99.
+
+       fd  summary-out.
+       01  print-rec               picture x(80).
+
+       working-storage section.
+       01  input-path          picture x(100)
+               value "C:\a\exercise8\input.txt".
+       01  output-path         picture x(100)
+               value "C:\a\exercise8\product_summary.txt".
+       01  arg-count           picture 9(2) value zero.
+
+       01  rate-table-count           picture 9(2) value zero.
+       01  product-summary-table.
+           05  product-summary-group occurs 1 to 20 times
+                   depending on rate-table-count
+                   indexed by i.
+               10  product-type        picture x(10).
+               10  value-cost          picture 99V99.
+               10  summary-units       picture 9(7) value zero.
+               10  summary-value       picture 9(7)V99 value zero.
+
+       01  line-value              picture 9(7)v99 value zero.
+
+       01  are-there-more-rates       picture x value "Y".
+       01  are-there-more-records     picture x value "Y".
+
+       01  grand-units             picture 9(7) value zero.
+       01  grand-value             picture 9(7)v99 value zero.
+       01  unmatched-count         picture 9(5) value zero.
+       01  rejected-count          picture 9(5) value zero.
+
+       01  hl-header-1.
+           05      picture x(20) value spaces.
+           05      picture x(32) value "PRODUCT SUMMARY REPORT".
+           05      picture x(4) value spaces.
+           05  date-field-format    picture X(10).
+           05      picture x(3) value spaces.
+
+       01 date-field.
+           05  year-field          picture 9(4).
+           05  month-field         picture 9(2).
+           05  day-field           picture 9(2).
+
+       01  hl-header-2.
+           05      picture x(2) value spaces.
+           05      picture x(7) value "PRODUCT".
+           05      picture x(13) value spaces.
+           05      picture x(11) value "TOTAL UNITS".
+           05      picture x(4) value spaces.
+           05      picture x(11) value "TOTAL VALUE".
+
+       01  summary-line-out.
+           05                      picture x(2) value spaces.
+           05  sl-product-out      picture x(10).
+           05                      picture x(10) value spaces.
+           05  sl-units-out        picture ZZZZZZ9.
+           05                      picture x(4) value spaces.
+           05  sl-value-out        picture $$$$$$$9.99.
+
+       01  grand-total-line-out.
+           05                      picture x(2) value spaces.
+           05                      picture x(11) value "GRAND TOTAL".
+           05                      picture x(10) value spaces.
+           05  gt-units-out        picture ZZZZZZ9.
+           05                      picture x(4) value spaces.
+           05  gt-value-out        picture $$$$$$$9.99.
+
+       01  exception-summary-line-out.
+           05                      picture x(2) value spaces.
+           05                      picture x(20) value
+                   "UNMATCHED PRODUCTS: ".
+           05  el-unmatched-out    picture zzzz9.
+           05                      picture x(5) value spaces.
+           05                      picture x(20) value
+                   "REJECTED RECORDS:   ".
+           05  el-rejected-out     picture zzzz9.
+
+       procedure division.
+       100-main-module.
+
+           perform 050-get-run-parameters
+           perform 150-load-rate-table
+
+           open input cargo-rec
+                output summary-out
+
+           move function current-date to date-field
+           move day-field & "/" & month-field & "/" & year-field
+               to date-field-format
+           write print-rec from hl-header-1 after advancing 4 lines
+           write print-rec from hl-header-2 after advancing 2 lines
+
+           perform until are-there-more-records = "N"
+               read cargo-rec
+                   at end
+                       move "N" to are-there-more-records
+                   not at end
+                       perform 200-accumulate-record
+               end-read
+           end-perform
+
+           perform 300-print-summary
+               varying i from 1 by 1
+               until i > rate-table-count
+
+           move grand-units to gt-units-out
+           move grand-value to gt-value-out
+           write print-rec from grand-total-line-out
+               after advancing 2 lines
+
+           move unmatched-count to el-unmatched-out
+           move rejected-count to el-rejected-out
+           write print-rec from exception-summary-line-out
+               after advancing 2 lines
+
+           close cargo-rec
+                 summary-out
+
+           stop run.
+
+       050-get-run-parameters.
+           accept arg-count from argument-number
+
+           if arg-count not less than 1
+               display 1 upon argument-number
+               accept input-path from argument-value
+           end-if
+
+           if arg-count not less than 2
+               display 2 upon argument-number
+               accept output-path from argument-value
+           end-if.
+
+       150-load-rate-table.
+           open input rates-file
+           perform until are-there-more-rates = "N"
+               read rates-file
+                   at end
+                       move "N" to are-there-more-rates
+                   not at end
+                       if rate-table-count < 20
+                           add 1 to rate-table-count
+                           set i to rate-table-count
+                           move rate-product-in to product-type(i)
+                           move rate-cost-in to value-cost(i)
+                       else
+                           display "RATE TABLE FULL - IGNORED: "
+                               rate-product-in
+                       end-if
+               end-read
+           end-perform
+           close rates-file.
+
+       200-accumulate-record.
+           if units-in is numeric and units-in not = zero
+               set i to 1
+                   search product-summary-group
+                       at end
+                           add 1 to unmatched-count
+                       when product-type(i) = product-in
+                           multiply value-cost(i) by units-in
+                               giving line-value rounded
+                           add units-in to summary-units(i)
+                           add line-value to summary-value(i)
+                           add units-in to grand-units
+                           add line-value to grand-value
+                   end-search
+           else
+               add 1 to rejected-count
+           end-if.
+
+       300-print-summary.
+           move product-type(i) to sl-product-out
+           move summary-units(i) to sl-units-out
+           move summary-value(i) to sl-value-out
+           write print-rec from summary-line-out
+               after advancing 2 lines.
+
+       end program Program3.
