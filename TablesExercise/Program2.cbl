@@ -0,0 +1,148 @@
+       program-id. Program2 as "TablesExercise.Program2".
+
+       environment division.
+       input-output section.
+       file-control.   select cargo-master
+                       assign to "C:\a\exercise8\master.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is ship-name-in
+                       file status is cargo-master-status.
+
+       data division.
+       file section.
+       fd  cargo-master.
+       01  cargo-record.
+           05  ship-name-in    picture x(20).
+           05  product-in      picture x(10).
+           05  units-in        picture 9(5).
+           05  country-in      picture x(15).
+
+       working-storage section.
+       01  cargo-master-status    picture x(2) value spaces.
+       01  are-there-more-transactions picture x value "Y".
+
+       01  txn-code               picture x value space.
+           88  txn-add                value "A".
+           88  txn-change             value "C".
+           88  txn-delete             value "D".
+           88  txn-inquire            value "I".
+           88  txn-exit               value "X".
+
+       01  menu-line-1             picture x(60)
+               value "A-ADD  C-CHANGE  D-DELETE  I-INQUIRE  X-EXIT".
+
+       procedure division.
+       100-main-module.
+
+           open i-o cargo-master
+
+           perform until are-there-more-transactions = "N"
+               display menu-line-1
+               display "ENTER TRANSACTION CODE: " with no advancing
+               accept txn-code
+
+               evaluate true
+                   when txn-add
+                       perform 200-add-record
+                   when txn-change
+                       perform 300-change-record
+                   when txn-delete
+                       perform 400-delete-record
+                   when txn-inquire
+                       perform 500-inquire-record
+                   when txn-exit
+                       move "N" to are-there-more-transactions
+                   when other
+                       display "INVALID TRANSACTION CODE"
+               end-evaluate
+           end-perform
+
+           close cargo-master
+
+           stop run.
+
+       200-add-record.
+           display "SHIP NAME: " with no advancing
+           accept ship-name-in
+           display "PRODUCT: " with no advancing
+           accept product-in
+           display "UNITS: " with no advancing
+           accept units-in
+           display "COUNTRY: " with no advancing
+           accept country-in
+
+           if units-in is not numeric or units-in = zero
+               display "UNITS MUST BE NUMERIC/NON-ZERO - NOT ADDED"
+           else
+               write cargo-record
+                   invalid key
+                       display "NOT ADDED, STATUS " cargo-master-status
+                   not invalid key
+                       display "RECORD ADDED, STATUS "
+                           cargo-master-status
+               end-write
+           end-if.
+
+       300-change-record.
+           display "SHIP NAME TO CHANGE: " with no advancing
+           accept ship-name-in
+
+           read cargo-master
+               invalid key
+                   display "NOT ON FILE, STATUS " cargo-master-status
+               not invalid key
+                   display "PRODUCT: " with no advancing
+                   accept product-in
+                   display "UNITS: " with no advancing
+                   accept units-in
+                   display "COUNTRY: " with no advancing
+                   accept country-in
+
+                   if units-in is not numeric or units-in = zero
+                       display "UNITS MUST BE NUMERIC/NON-ZERO"
+                           " - NOT UPDATED"
+                   else
+                       rewrite cargo-record
+                           invalid key
+                               display "UPDATE FAILED, STATUS "
+                                   cargo-master-status
+                           not invalid key
+                               display "RECORD UPDATED, STATUS "
+                                   cargo-master-status
+                       end-rewrite
+                   end-if
+           end-read.
+
+       400-delete-record.
+           display "SHIP NAME TO DELETE: " with no advancing
+           accept ship-name-in
+
+           read cargo-master
+               invalid key
+                   display "NOT ON FILE, STATUS " cargo-master-status
+               not invalid key
+                   delete cargo-master
+                       invalid key
+                           display "DELETE FAILED, STATUS "
+                               cargo-master-status
+                       not invalid key
+                           display "RECORD DELETED, STATUS "
+                               cargo-master-status
+                   end-delete
+           end-read.
+
+       500-inquire-record.
+           display "SHIP NAME TO INQUIRE: " with no advancing
+           accept ship-name-in
+
+           read cargo-master
+               invalid key
+                   display "NOT ON FILE, STATUS " cargo-master-status
+               not invalid key
+                   display "PRODUCT: " product-in
+                   display "UNITS:   " units-in
+                   display "COUNTRY: " country-in
+           end-read.
+
+       end program Program2.
