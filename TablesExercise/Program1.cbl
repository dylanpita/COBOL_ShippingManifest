@@ -1,126 +1,460 @@
-       program-id. Program1 as "TablesExercise.Program1".
-
-       environment division.
-       input-output section.
-       file-control.   select cargo-rec
-                       assign to "C:\a\exercise8\input.txt"
-                       organization is line sequential.
-
-                       select cargo-out
-                       assign to "C:\a\exercise8\output.txt"
-                       organization is line sequential.
-
-       data division.
-       file section.
-       fd  cargo-rec.
-       01  cargo-record.                                 
-           05  ship-name-in    picture x(20).
-           05  product-in      picture x(10).
-           05  units-in        picture 9(5).
-           05  country-in      picture x(15).
-
-       fd  cargo-out.
-       01  print-rec               picture x(80).
-
-       working-storage section.
-       01  cargo-record-out.
-           05                      picture x(2) value spaces.
-           05  ship-name-out       picture x(20).
-           05                      picture x(5) value spaces.
-           05  product-out         picture x(10).
-           05                      picture x(3) value spaces.
-           05  units-out           picture ZZZZ9.
-           05                      picture x(3) value spaces.
-           05  total-value         picture $$$$$$$9.99.
-           05                      picture x(5) value spaces.
-           05  country-out         picture x(15).
-           05                      picture x(2) value spaces.
-
-       01  value-4-product-table.
-           05  filler      picture x(14) value "BUTANE    0040".
-           05  filler      picture x(14) value "COPPER    0075".
-           05  filler      picture x(14) value "IRON ORE  1050".
-           05  filler      picture x(14) value "OIL       2123".
-           05  filler      picture x(14) value "RUBBER    1080".
-           05  filler      picture x(14) value "SUGAR     0815".
-           05  filler      picture x(14) value "TIMBER    0046".
-           05  filler      picture x(14) value "WHEAT     0240".
-       01  rdf-value-4-product-table redefines value-4-product-table.
-           05  product-value-group occurs 8 times indexed by i.
-               10  product-type    picture x(10).
-               10  value-cost      picture 99V99.
-           
-
-       01  are-there-more-records picture x value "Y".
-
-       01  hl-header-1.
-           05      picture x(20) value spaces.
-           05      picture x(32) value "CARGO SHIP TOTAL CALCULATOR".
-           05      picture x(4) value spaces.
-           05  date-field-format    picture X(10).
-           05      picture x(3) value spaces.
-
-       01 date-field.
-           05  year-field          picture 9(4).
-           05  month-field         picture 9(2).
-           05  day-field           picture 9(2).
-
-       01  hl-header-2.
-           05      picture x(2) value spaces.
-           05      picture x(9) value "SHIP NAME".
-           05      picture x(15) value spaces.
-           05      picture x(7) value "PRODUCT".
-           05      picture x(8) value spaces.
-           05      picture x(5) value "UNITS".
-           05      picture x(3) value spaces.
-           05      picture x(11) value "TOTAL VALUE".
-           05      picture x(3) value spaces.
-           05      picture x(7) value "COUNTRY".
-
-       procedure division.
-       100-main-module.
-
-           open input cargo-rec         
-                output cargo-out 
-
-           move function current-date to date-field
-           move day-field & "/" & month-field & "/" & year-field 
-               to date-field-format
-           write print-rec from hl-header-1 after advancing 4 lines
-           write print-rec from hl-header-2 after advancing 2 lines
-
-           perform until are-there-more-records = "N"
-               read cargo-rec
-                   at end
-                       move "N" to are-there-more-records
-                   not at end
-                       perform 200-calc-routine
-               end-read
-           end-perform
-
-           close cargo-rec
-                 cargo-out
-
-           stop run.
-           
-       200-calc-routine.
-           move ship-name-in to ship-name-out
-           move product-in to product-out
-           move units-in to units-out
-           move country-in to country-out
-
-          display "product-in", product-in
-           set i to 1
-               search product-value-group
-                   when product-type(i) = product-in
-                       multiply value-cost(i) by units-in
-                           giving total-value rounded
-               end-search
-           
-           perform 300-print-rec.
-
-       300-print-rec.
-           move cargo-record-out to print-rec
-           write print-rec after advancing 2 lines.
-
-       end program Program1.
+       program-id. Program1 as "TablesExercise.Program1".
+
+       environment division.
+       input-output section.
+       file-control.   select cargo-rec
+                       assign to input-path
+                       organization is line sequential.
+
+                       select cargo-out
+                       assign to output-path
+                       organization is line sequential.
+
+                       select exception-out
+                       assign to "C:\a\exercise8\exception.txt"
+                       organization is line sequential.
+
+                       select rates-file
+                       assign to "C:\a\exercise8\rates.txt"
+                       organization is line sequential.
+
+                       select reconcile-out
+                       assign to "C:\a\exercise8\recon.txt"
+                       organization is line sequential.
+
+                       select tariff-file
+                       assign to "C:\a\exercise8\tariff.txt"
+                       organization is line sequential.
+
+                       select sort-work-file
+                       assign to "sortwrk".
+
+                       select suspense-out
+                       assign to "C:\a\exercise8\suspense.txt"
+                       organization is line sequential.
+
+       data division.
+       file section.
+       fd  cargo-rec.
+       01  cargo-record.
+           05  ship-name-in    picture x(20).
+           05  product-in      picture x(10).
+           05  units-in        picture 9(5).
+           05  country-in      picture x(15).
+       01  cargo-record-raw redefines cargo-record
+               picture x(50).
+
+       fd  cargo-out.
+       01  print-rec               picture x(80).
+
+       fd  exception-out.
+       01  exception-rec           picture x(80).
+
+       fd  rates-file.
+       01  rates-record.
+           05  rate-product-in     picture x(10).
+           05  rate-cost-in        picture 99V99.
+
+       fd  reconcile-out.
+       01  reconcile-rec           picture x(80).
+
+       fd  tariff-file.
+       01  tariff-record.
+           05  tariff-country-in   picture x(15).
+           05  tariff-pct-in       picture 9(2)v9(2).
+
+       fd  suspense-out.
+       01  suspense-rec             picture x(80).
+
+       sd  sort-work-file.
+       01  sort-rec.
+           05  sort-ship-name      picture x(20).
+           05  sort-product        picture x(10).
+           05  sort-units          picture 9(5).
+           05  sort-country        picture x(15).
+           05  sort-total-value    picture 9(7)v99.
+
+       working-storage section.
+       01  cargo-record-out.
+           05                      picture x(2) value spaces.
+           05  ship-name-out       picture x(20).
+           05                      picture x(5) value spaces.
+           05  product-out         picture x(10).
+           05                      picture x(3) value spaces.
+           05  units-out           picture ZZZZ9.
+           05                      picture x(3) value spaces.
+           05  total-value         picture $$$$$$$9.99.
+           05                      picture x(5) value spaces.
+           05  country-out         picture x(15).
+           05                      picture x(2) value spaces.
+
+       01  rate-table-count           picture 9(2) value zero.
+       01  product-value-table.
+           05  product-value-group occurs 1 to 20 times
+                   depending on rate-table-count
+                   indexed by i.
+               10  product-type    picture x(10).
+               10  value-cost      picture 99V99.
+
+       01  are-there-more-rates       picture x value "Y".
+
+       01  tariff-table-count         picture 9(2) value zero.
+       01  country-tariff-table.
+           05  country-tariff-group occurs 1 to 20 times
+                   depending on tariff-table-count
+                   indexed by j.
+               10  tariff-country     picture x(15).
+               10  tariff-pct         picture 9(2)v9(2).
+
+       01  are-there-more-tariffs     picture x value "Y".
+       01  tariff-surcharge           picture 9(7)v99 value zero.
+       01  product-found              picture x value "N".
+
+       01  exception-record-out.
+           05                      picture x(2) value spaces.
+           05  exc-ship-name-out   picture x(20).
+           05                      picture x(5) value spaces.
+           05  exc-product-out     picture x(10).
+           05                      picture x(3) value spaces.
+           05  exc-units-out       picture ZZZZ9.
+           05                      picture x(3) value spaces.
+           05  exc-reason-out      picture x(25).
+
+       01  total-value-amt        picture 9(7)v99 value zero.
+
+       01  are-there-more-records picture x value "Y".
+       01  are-there-more-sorted-records picture x value "Y".
+
+       01  sort-option            picture x value "S".
+           88  sort-by-ship-name      value "S".
+           88  sort-by-value-desc     value "V".
+
+       01  input-path             picture x(100)
+               value "C:\a\exercise8\input.txt".
+       01  output-path            picture x(100)
+               value "C:\a\exercise8\output.txt".
+       01  arg-count              picture 9(2) value zero.
+
+       01  record-count           picture 9(5) value zero.
+       01  total-units            picture 9(7) value zero.
+       01  total-value-accum      picture 9(7)v99 value zero.
+
+       01  hl-trailer.
+           05      picture x(2) value spaces.
+           05      picture x(14) value "RECORD COUNT: ".
+           05  tr-record-count     picture zzzz9.
+           05      picture x(5) value spaces.
+           05      picture x(13) value "TOTAL UNITS: ".
+           05  tr-total-units      picture zzzzzz9.
+           05      picture x(5) value spaces.
+           05      picture x(13) value "GRAND TOTAL: ".
+           05  tr-total-value      picture $$$$$$$9.99.
+
+       01  records-read           picture 9(5) value zero.
+       01  accounted-count        picture 9(5) value zero.
+       01  rejected-count         picture 9(5) value zero.
+       01  total-processed-count  picture 9(5) value zero.
+
+       01  suspense-record-out.
+           05                      picture x(2) value spaces.
+           05  susp-raw-line       picture x(50).
+           05                      picture x(2) value spaces.
+           05  susp-reason-code    picture x(4).
+           05                      picture x(2) value spaces.
+           05  susp-reason-text    picture x(20).
+
+       01  reconcile-line-1.
+           05      picture x(2) value spaces.
+           05      picture x(20) value "RECORDS READ:       ".
+           05  rc-read-count       picture zzzz9.
+           05      picture x(5) value spaces.
+           05      picture x(20) value "RECORDS ACCOUNTED:  ".
+           05  rc-accounted-count  picture zzzz9.
+
+       01  reconcile-line-1b.
+           05      picture x(2) value spaces.
+           05      picture x(20) value "RECORDS REJECTED:   ".
+           05  rc-rejected-count   picture zzzz9.
+           05      picture x(35) value spaces.
+
+       01  reconcile-line-2.
+           05      picture x(2) value spaces.
+           05      picture x(20) value "CONTROL TOTAL VALUE:".
+           05  rc-total-value      picture $$$$$$$9.99.
+           05      picture x(5) value spaces.
+           05      picture x(30) value spaces.
+
+       01  reconcile-line-3.
+           05      picture x(2) value spaces.
+           05  rc-status-message    picture x(60).
+
+       01  hl-header-1.
+           05      picture x(20) value spaces.
+           05      picture x(32) value "CARGO SHIP TOTAL CALCULATOR".
+           05      picture x(4) value spaces.
+           05  date-field-format    picture X(10).
+           05      picture x(3) value spaces.
+
+       01 date-field.
+           05  year-field          picture 9(4).
+           05  month-field         picture 9(2).
+           05  day-field           picture 9(2).
+
+       01  hl-header-2.
+           05      picture x(2) value spaces.
+           05      picture x(9) value "SHIP NAME".
+           05      picture x(15) value spaces.
+           05      picture x(7) value "PRODUCT".
+           05      picture x(8) value spaces.
+           05      picture x(5) value "UNITS".
+           05      picture x(3) value spaces.
+           05      picture x(11) value "TOTAL VALUE".
+           05      picture x(3) value spaces.
+           05      picture x(7) value "COUNTRY".
+
+       procedure division.
+       100-main-module.
+
+           perform 050-get-run-parameters
+           perform 150-load-rate-table
+           perform 160-load-tariff-table
+
+           open output cargo-out
+                output exception-out
+                output reconcile-out
+                output suspense-out
+
+           move function current-date to date-field
+           move day-field & "/" & month-field & "/" & year-field
+               to date-field-format
+           write print-rec from hl-header-1 after advancing 4 lines
+           write print-rec from hl-header-2 after advancing 2 lines
+
+           if sort-by-ship-name
+               sort sort-work-file
+                   on ascending key sort-ship-name
+                   input procedure 700-sort-input
+                   output procedure 800-sort-output
+           else
+               sort sort-work-file
+                   on descending key sort-total-value
+                   input procedure 700-sort-input
+                   output procedure 800-sort-output
+           end-if
+
+           move record-count to tr-record-count
+           move total-units to tr-total-units
+           move total-value-accum to tr-total-value
+           write print-rec from hl-trailer after advancing 3 lines
+
+           perform 500-reconcile-totals
+
+           close cargo-out
+                 exception-out
+                 suspense-out
+                 reconcile-out
+
+           stop run.
+
+       050-get-run-parameters.
+           accept arg-count from argument-number
+
+           if arg-count not less than 1
+               display 1 upon argument-number
+               accept input-path from argument-value
+           end-if
+
+           if arg-count not less than 2
+               display 2 upon argument-number
+               accept output-path from argument-value
+           end-if
+
+           if arg-count not less than 3
+               display 3 upon argument-number
+               accept sort-option from argument-value
+           end-if.
+
+       150-load-rate-table.
+           open input rates-file
+           perform until are-there-more-rates = "N"
+               read rates-file
+                   at end
+                       move "N" to are-there-more-rates
+                   not at end
+                       if rate-table-count < 20
+                           add 1 to rate-table-count
+                           set i to rate-table-count
+                           move rate-product-in to product-type(i)
+                           move rate-cost-in to value-cost(i)
+                       else
+                           display "RATE TABLE FULL - IGNORED: "
+                               rate-product-in
+                       end-if
+               end-read
+           end-perform
+           close rates-file.
+
+       160-load-tariff-table.
+           open input tariff-file
+           perform until are-there-more-tariffs = "N"
+               read tariff-file
+                   at end
+                       move "N" to are-there-more-tariffs
+                   not at end
+                       if tariff-table-count < 20
+                           add 1 to tariff-table-count
+                           set j to tariff-table-count
+                           move tariff-country-in to tariff-country(j)
+                           move tariff-pct-in to tariff-pct(j)
+                       else
+                           display "TARIFF TABLE FULL - IGNORED: "
+                               tariff-country-in
+                       end-if
+               end-read
+           end-perform
+           close tariff-file.
+
+       700-sort-input.
+           open input cargo-rec
+           move "Y" to are-there-more-records
+           perform until are-there-more-records = "N"
+               read cargo-rec
+                   at end
+                       move "N" to are-there-more-records
+                   not at end
+                       add 1 to records-read
+                       move ship-name-in to sort-ship-name
+                       move product-in to sort-product
+                       move units-in to sort-units
+                       move country-in to sort-country
+                       perform 250-lookup-total-value
+                       move total-value-amt to sort-total-value
+                       release sort-rec
+               end-read
+           end-perform
+           close cargo-rec.
+
+       800-sort-output.
+           move "Y" to are-there-more-sorted-records
+           perform until are-there-more-sorted-records = "N"
+               return sort-work-file
+                   at end
+                       move "N" to are-there-more-sorted-records
+                   not at end
+                       move sort-ship-name to ship-name-in
+                       move sort-product to product-in
+                       move sort-units to units-in
+                       move sort-country to country-in
+                       perform 200-calc-routine
+               end-return
+           end-perform.
+
+       250-lookup-total-value.
+           move zero to total-value-amt
+           move "N" to product-found
+
+           if units-in is numeric and units-in not = zero
+               set i to 1
+                   search product-value-group
+                       at end
+                           continue
+                       when product-type(i) = product-in
+                           move "Y" to product-found
+                           multiply value-cost(i) by units-in
+                               giving total-value-amt rounded
+                   end-search
+
+               move zero to tariff-surcharge
+               set j to 1
+                   search country-tariff-group
+                       at end
+                           continue
+                       when tariff-country(j) = country-in
+                           compute tariff-surcharge rounded =
+                               total-value-amt * tariff-pct(j) / 100
+                           add tariff-surcharge to total-value-amt
+                   end-search
+           end-if.
+
+       200-calc-routine.
+           if units-in is not numeric
+               move "E001" to susp-reason-code
+               move "UNITS NOT NUMERIC" to susp-reason-text
+               perform 600-write-suspense
+           else
+               if units-in = zero
+                   move "E002" to susp-reason-code
+                   move "UNITS IS ZERO" to susp-reason-text
+                   perform 600-write-suspense
+               else
+                   perform 210-process-cargo-record
+               end-if
+           end-if.
+
+       210-process-cargo-record.
+           move ship-name-in to ship-name-out
+           move product-in to product-out
+           move units-in to units-out
+           move country-in to country-out
+
+          display "product-in", product-in
+           perform 250-lookup-total-value
+
+           if product-found = "N"
+               perform 400-write-exception
+           end-if
+
+           move total-value-amt to total-value
+
+           add 1 to record-count
+           add 1 to accounted-count
+           add units-in to total-units
+           add total-value-amt to total-value-accum
+
+           perform 300-print-rec.
+
+       300-print-rec.
+           move cargo-record-out to print-rec
+           write print-rec after advancing 2 lines.
+
+       400-write-exception.
+           move ship-name-in to exc-ship-name-out
+           move product-in to exc-product-out
+           move units-in to exc-units-out
+           move "NO RATE FOUND FOR PRODUCT" to exc-reason-out
+           move exception-record-out to exception-rec
+           write exception-rec after advancing 1 lines.
+
+       600-write-suspense.
+           move cargo-record-raw to susp-raw-line
+           move suspense-record-out to suspense-rec
+           write suspense-rec after advancing 1 lines
+           add 1 to rejected-count.
+
+       500-reconcile-totals.
+           move records-read to rc-read-count
+           move accounted-count to rc-accounted-count
+           write reconcile-rec from reconcile-line-1
+               after advancing 1 lines
+
+           move rejected-count to rc-rejected-count
+           write reconcile-rec from reconcile-line-1b
+               after advancing 1 lines
+
+           move total-value-accum to rc-total-value
+           write reconcile-rec from reconcile-line-2
+               after advancing 1 lines
+
+           add accounted-count rejected-count
+               giving total-processed-count
+           if records-read = total-processed-count
+               move "RECONCILIATION OK - RECORDS ACCOUNTED FOR"
+                   to rc-status-message
+           else
+               move "** MISMATCH ** RECORD COUNTS DO NOT AGREE"
+                   to rc-status-message
+           end-if
+           write reconcile-rec from reconcile-line-3
+               after advancing 1 lines.
+
+       end program Program1.
